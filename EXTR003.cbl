@@ -0,0 +1,184 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTR003.
+       AUTHOR. EQUIPE-CONTAS-BATCH.
+       DATE-WRITTEN. 09/08/2026.
+
+      *================================================================*
+      *  EXTR003                                                       *
+      *  Reconciliation report: totals VALOR per CONTA from EXTRATOS   *
+      *  and compares the total to that account's ledger balance on    *
+      *  CONTAS. Any CONTA where the two disagree by more than a       *
+      *  small rounding tolerance is listed on the report file so a    *
+      *  missing or duplicated EXTRATOS row does not go unnoticed.     *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REPORT-FILE
+               ASSIGN TO "EXTRREC"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-TOLERANCIA        PIC S9(9)V99 VALUE 0.01.
+       01 WS-DIFERENCA         PIC S9(9)V99.
+       01 WS-SQLCODE-CONTA     PIC S9(8) COMP.
+       01 WS-QTD-DIVERGENTES   PIC S9(4) COMP VALUE 0.
+       01 WS-RETURN-CODE       PIC S9(4) COMP VALUE 0.
+
+       01 WS-TOTAL-ED          PIC -999999999.99.
+       01 WS-SALDO-ED          PIC -999999999.99.
+       01 WS-DIFERENCA-ED      PIC -999999999.99.
+       01 WS-QTD-DIVERGENTES-ED PIC ZZZ9.
+
+       EXEC SQL
+          BEGIN DECLARE SECTION
+       END-EXEC.
+       01 :CONTA-BATCH      PIC X(10).
+       01 :TOTAL-EXTRATOS   DECIMAL(15,2).
+       01 :SALDO-CONTA      DECIMAL(15,2).
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+
+           OPEN OUTPUT REPORT-FILE
+           PERFORM ESCREVER-CABECALHO
+
+      *    Driven from the UNION of EXTRATOS and CONTAS rather than
+      *    EXTRATOS alone, so an account with a ledger balance but no
+      *    EXTRATOS rows at all - the worst-case divergence this
+      *    report exists to catch - still gets fetched and compared
+      *    instead of being silently skipped.
+           EXEC SQL
+               DECLARE CURSOR_TOTAIS CURSOR FOR
+               SELECT CONTA, SUM(VALOR)
+               FROM (SELECT CONTA, VALOR FROM EXTRATOS
+                     UNION ALL
+                     SELECT CONTA, 0 FROM CONTAS) T
+               GROUP BY CONTA
+               ORDER BY CONTA
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CURSOR_TOTAIS
+           END-EXEC.
+
+           IF SQLCODE < 0
+               PERFORM REPORTAR-ERRO-SQL
+           ELSE
+               MOVE 0 TO WS-SQLCODE-CONTA
+
+               PERFORM UNTIL WS-SQLCODE-CONTA NOT = 0
+                   EXEC SQL
+                       FETCH CURSOR_TOTAIS
+                           INTO :CONTA-BATCH, :TOTAL-EXTRATOS
+                   END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-CONTA
+
+                   IF WS-SQLCODE-CONTA = 0
+                       PERFORM CONFERIR-CONTA
+                   END-IF
+               END-PERFORM
+
+               IF WS-SQLCODE-CONTA < 0
+                   PERFORM REPORTAR-ERRO-SQL
+               END-IF
+
+               EXEC SQL
+                   CLOSE CURSOR_TOTAIS
+               END-EXEC
+           END-IF
+
+           PERFORM ESCREVER-RODAPE
+           CLOSE REPORT-FILE
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       CONFERIR-CONTA.
+
+           EXEC SQL
+               SELECT SALDO INTO :SALDO-CONTA
+               FROM CONTAS
+               WHERE CONTA = :CONTA-BATCH
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   COMPUTE WS-DIFERENCA = TOTAL-EXTRATOS - SALDO-CONTA
+                   IF FUNCTION ABS(WS-DIFERENCA) > WS-TOLERANCIA
+                       PERFORM ESCREVER-DIVERGENCIA
+                   END-IF
+               WHEN SQLCODE = 100
+                   MOVE 0 TO SALDO-CONTA
+                   MOVE TOTAL-EXTRATOS TO WS-DIFERENCA
+                   PERFORM ESCREVER-DIVERGENCIA
+               WHEN OTHER
+                   PERFORM REPORTAR-ERRO-SQL
+           END-EVALUATE.
+
+       REPORTAR-ERRO-SQL.
+
+      *    A negative SQLCODE here means DB2 itself failed, not that
+      *    a cursor simply ran dry - the report has to come back with
+      *    a non-zero return code instead of quietly listing zero
+      *    divergent accounts, which would look like a clean pass.
+           DISPLAY 'EXTR003: ERRO DE ACESSO AO BANCO - SQLCODE = '
+                   SQLCODE
+           MOVE 16 TO WS-RETURN-CODE.
+
+       ESCREVER-CABECALHO.
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'RECONCILIACAO EXTRATOS X SALDO DA CONTA'
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'CONTA       TOTAL EXTRATOS    SALDO CONTA      DIFER'
+                  'ENCA'
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
+
+       ESCREVER-DIVERGENCIA.
+
+           MOVE TOTAL-EXTRATOS TO WS-TOTAL-ED
+           MOVE SALDO-CONTA    TO WS-SALDO-ED
+           MOVE WS-DIFERENCA   TO WS-DIFERENCA-ED
+
+           MOVE SPACES TO REPORT-LINE
+           STRING CONTA-BATCH ' ' WS-TOTAL-ED ' ' WS-SALDO-ED ' '
+                  WS-DIFERENCA-ED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE
+
+           ADD 1 TO WS-QTD-DIVERGENTES.
+
+       ESCREVER-RODAPE.
+
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           MOVE WS-QTD-DIVERGENTES TO WS-QTD-DIVERGENTES-ED
+
+           MOVE SPACES TO REPORT-LINE
+           STRING 'TOTAL DE CONTAS DIVERGENTES: ' WS-QTD-DIVERGENTES-ED
+               DELIMITED BY SIZE INTO REPORT-LINE
+           END-STRING
+           WRITE REPORT-LINE.
