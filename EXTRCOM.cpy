@@ -0,0 +1,37 @@
+      *================================================================*
+      *  EXTRCOM                                                       *
+      *  COMMAREA layout for transaction EXT1 / program EXTR001.       *
+      *  CA-ENTRADA carries the statement request (account, paging     *
+      *  position - DATA/DESCRICAO/SEQ_EXTRATO of the last line seen - *
+      *  movement-type and date-range filters); CA-SAIDA carries back  *
+      *  the fetched lines (with running balance), the continuation    *
+      *  marker for the next page, and the status of the request.      *
+      *================================================================*
+       01 DFHCOMMAREA.
+          05 CA-ENTRADA.
+             10 CA-CONTA-IN           PIC X(10).
+             10 CA-TIPO-MOV           PIC X(01).
+                88 CA-TODOS-MOVIMENTOS    VALUE ' ' 'T'.
+                88 CA-SOMENTE-DEBITOS     VALUE 'D'.
+                88 CA-SOMENTE-CREDITOS    VALUE 'C'.
+             10 CA-DATA-INICIO        PIC X(10).
+             10 CA-DATA-FIM           PIC X(10).
+             10 CA-PROX-DATA          PIC X(10).
+             10 CA-PROX-DESC          PIC X(100).
+             10 CA-PROX-SEQ           PIC S9(9) COMP.
+          05 CA-SAIDA.
+             10 CA-STATUS             PIC X(01).
+                88 CA-STATUS-OK           VALUE ' '.
+                88 CA-STATUS-ERRO         VALUE 'E'.
+             10 CA-SQLCODE-ERRO       PIC S9(8) COMP.
+             10 CA-FIM-EXTRATO        PIC X(01).
+                88 CA-TEM-MAIS-PAGINAS    VALUE 'N'.
+                88 CA-ULTIMA-PAGINA       VALUE 'S'.
+             10 CA-QTD-LINHAS         PIC S9(4) COMP.
+             10 CA-LINHAS OCCURS 0 TO 10 TIMES
+                          DEPENDING ON CA-QTD-LINHAS
+                          INDEXED BY CA-IDX.
+                15 CA-LINHA-DATA      PIC X(10).
+                15 CA-LINHA-DESC      PIC X(100).
+                15 CA-LINHA-VALOR     PIC S9(9)V99.
+                15 CA-LINHA-SALDO     PIC S9(9)V99.
