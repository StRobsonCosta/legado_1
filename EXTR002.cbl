@@ -0,0 +1,235 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EXTR002.
+       AUTHOR. EQUIPE-CONTAS-BATCH.
+       DATE-WRITTEN. 09/08/2026.
+
+      *================================================================*
+      *  EXTR002                                                       *
+      *  Nightly batch companion to EXTR001/EXT1. Walks every distinct *
+      *  CONTA in EXTRATOS, builds the same kind of statement lines    *
+      *  MAIN-LOGIC SECTION builds online (opening balance carried     *
+      *  forward, running balance per line) and writes them to two     *
+      *  sequential files: a print-image statement for branches that   *
+      *  still mail paper statements, and a fixed-width extract for    *
+      *  the data-warehouse nightly load.                              *
+      *================================================================*
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT PRINT-FILE
+               ASSIGN TO "EXTRPRT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT EXTRACT-FILE
+               ASSIGN TO "EXTRDW"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+
+       FD  PRINT-FILE.
+       01  PRINT-LINE                 PIC X(150).
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-REC.
+           05 EX-CONTA                PIC X(10).
+           05 EX-DATA                 PIC X(10).
+           05 EX-DESC                 PIC X(100).
+           05 EX-VALOR                PIC S9(9)V99.
+
+       WORKING-STORAGE SECTION.
+
+       EXEC SQL INCLUDE SQLCA END-EXEC.
+
+       01 WS-SALDO-ACUM        PIC S9(9)V99.
+       01 WS-SQLCODE-CONTA     PIC S9(8) COMP.
+       01 WS-SQLCODE-MOV       PIC S9(8) COMP.
+       01 WS-RETURN-CODE       PIC S9(4) COMP VALUE 0.
+       01 WS-VALOR-ED          PIC -999999999.99.
+       01 WS-SALDO-ED          PIC -999999999.99.
+       01 WS-DATA-NUM          PIC 9(08).
+       01 WS-DATA-ALFA REDEFINES WS-DATA-NUM
+                           PIC X(08).
+
+       COPY EXTRLIN.
+
+       EXEC SQL
+          BEGIN DECLARE SECTION
+       END-EXEC.
+       01 :CONTA-BATCH      PIC X(10).
+       01 :DATE-OUT         DATE.
+       01 :DESC-OUT         VARCHAR(100).
+       01 :VALOR-OUT        DECIMAL(15,2).
+       01 :SALDO-CONTA      DECIMAL(15,2).
+       EXEC SQL
+          END DECLARE SECTION
+       END-EXEC.
+
+       PROCEDURE DIVISION.
+
+       MAIN-LOGIC SECTION.
+
+           OPEN OUTPUT PRINT-FILE
+           OPEN OUTPUT EXTRACT-FILE
+
+           EXEC SQL
+               DECLARE CURSOR_CONTAS CURSOR FOR
+               SELECT DISTINCT CONTA
+               FROM EXTRATOS
+               ORDER BY CONTA
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CURSOR_CONTAS
+           END-EXEC.
+
+           IF SQLCODE < 0
+               PERFORM REPORTAR-ERRO-SQL
+           ELSE
+               MOVE 0 TO WS-SQLCODE-CONTA
+
+               PERFORM UNTIL WS-SQLCODE-CONTA NOT = 0
+                   EXEC SQL
+                       FETCH CURSOR_CONTAS INTO :CONTA-BATCH
+                   END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-CONTA
+
+                   IF WS-SQLCODE-CONTA = 0
+                       PERFORM IMPRIMIR-EXTRATO-CONTA
+                   END-IF
+               END-PERFORM
+
+               IF WS-SQLCODE-CONTA < 0
+                   PERFORM REPORTAR-ERRO-SQL
+               END-IF
+
+               EXEC SQL
+                   CLOSE CURSOR_CONTAS
+               END-EXEC
+           END-IF
+
+           CLOSE PRINT-FILE
+           CLOSE EXTRACT-FILE
+
+           MOVE WS-RETURN-CODE TO RETURN-CODE
+           STOP RUN.
+
+       IMPRIMIR-EXTRATO-CONTA.
+
+           PERFORM LER-SALDO-CONTA-BATCH
+           PERFORM ESCREVER-CABECALHO
+
+      *    SEQ_EXTRATO breaks the tie between same-day movements so
+      *    the running balance accumulated below, and the order
+      *    lines land in the print/extract files, are deterministic
+      *    and agree with what EXT1 shows online for the same
+      *    account (CURSOR_EXTRATO in EXTR001 orders the same way).
+           EXEC SQL
+               DECLARE CURSOR_EXTRATO_BATCH CURSOR FOR
+               SELECT DATA, DESCRICAO, VALOR
+               FROM EXTRATOS
+               WHERE CONTA = :CONTA-BATCH
+               ORDER BY DATA DESC, SEQ_EXTRATO DESC
+           END-EXEC.
+
+           EXEC SQL
+               OPEN CURSOR_EXTRATO_BATCH
+           END-EXEC.
+
+           IF SQLCODE < 0
+               PERFORM REPORTAR-ERRO-SQL
+           ELSE
+               MOVE 0 TO WS-SQLCODE-MOV
+
+               PERFORM UNTIL WS-SQLCODE-MOV NOT = 0
+                   EXEC SQL
+                       FETCH CURSOR_EXTRATO_BATCH
+                           INTO :DATE-OUT, :DESC-OUT, :VALOR-OUT
+                   END-EXEC
+                   MOVE SQLCODE TO WS-SQLCODE-MOV
+
+                   IF WS-SQLCODE-MOV = 0
+                       MOVE FUNCTION DATE-OF-INTEGER(DATE-OUT)
+                           TO WS-DATA-NUM
+                       STRING WS-DATA-ALFA(1:4) '-' WS-DATA-ALFA(5:2)
+                              '-' WS-DATA-ALFA(7:2)
+                           DELIMITED BY SIZE INTO WS-DATA
+                       END-STRING
+                       MOVE DESC-OUT TO WS-DESC
+                       MOVE VALOR-OUT TO WS-VALOR
+
+                       PERFORM ESCREVER-LINHA-EXTRATO
+                       PERFORM ESCREVER-LINHA-DW
+
+                       SUBTRACT WS-VALOR FROM WS-SALDO-ACUM
+                   END-IF
+               END-PERFORM
+
+               IF WS-SQLCODE-MOV < 0
+                   PERFORM REPORTAR-ERRO-SQL
+               END-IF
+
+               EXEC SQL
+                   CLOSE CURSOR_EXTRATO_BATCH
+               END-EXEC
+           END-IF.
+
+       REPORTAR-ERRO-SQL.
+
+      *    A negative SQLCODE here means DB2 itself failed, not that
+      *    a cursor simply ran dry - the nightly job has to come back
+      *    with a non-zero return code instead of quietly producing
+      *    empty output files.
+           DISPLAY 'EXTR002: ERRO DE ACESSO AO BANCO - SQLCODE = '
+                   SQLCODE
+           MOVE 16 TO WS-RETURN-CODE.
+
+       LER-SALDO-CONTA-BATCH.
+
+           EXEC SQL
+               SELECT SALDO INTO :SALDO-CONTA
+               FROM CONTAS
+               WHERE CONTA = :CONTA-BATCH
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   MOVE SALDO-CONTA TO WS-SALDO-ACUM
+               WHEN SQLCODE = 100
+                   MOVE 0 TO WS-SALDO-ACUM
+               WHEN OTHER
+                   MOVE 0 TO WS-SALDO-ACUM
+                   PERFORM REPORTAR-ERRO-SQL
+           END-EVALUATE.
+
+       ESCREVER-CABECALHO.
+
+           MOVE SPACES TO PRINT-LINE
+           STRING 'EXTRATO DA CONTA ' CONTA-BATCH
+               DELIMITED BY SIZE INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE
+
+           MOVE SPACES TO PRINT-LINE
+           WRITE PRINT-LINE.
+
+       ESCREVER-LINHA-EXTRATO.
+
+           MOVE WS-VALOR      TO WS-VALOR-ED
+           MOVE WS-SALDO-ACUM TO WS-SALDO-ED
+
+           MOVE SPACES TO PRINT-LINE
+           STRING WS-DATA ' ' WS-DESC ' ' WS-VALOR-ED ' ' WS-SALDO-ED
+               DELIMITED BY SIZE INTO PRINT-LINE
+           END-STRING
+           WRITE PRINT-LINE.
+
+       ESCREVER-LINHA-DW.
+
+           MOVE CONTA-BATCH TO EX-CONTA
+           MOVE WS-DATA     TO EX-DATA
+           MOVE WS-DESC     TO EX-DESC
+           MOVE WS-VALOR    TO EX-VALOR
+
+           WRITE EXTRACT-REC.
