@@ -9,75 +9,353 @@
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
 
-       01 WS-CONTA         PIC X(10).
-       01 WS-IDX           PIC S9(4) COMP.
        01 WS-MAX           PIC S9(4) COMP VALUE 10.
+       01 WS-QTD-LIDA      PIC S9(4) COMP.
+       01 WS-SQLCODE-FETCH PIC S9(8) COMP.
+       01 WS-ULT-DATA      PIC X(10).
+       01 WS-ULT-DESC      PIC X(100).
+       01 WS-ULT-SEQ       PIC S9(9) COMP.
+       01 WS-CURSOR-ABERTO PIC X(01) VALUE 'N'.
+           88 WS-CURSOR-FOI-ABERTO VALUE 'S'.
+       01 WS-OPERADOR      PIC X(03).
+       01 WS-TERMINAL      PIC X(04).
+       01 WS-DATA-NUM      PIC 9(08).
+       01 WS-DATA-ALFA REDEFINES WS-DATA-NUM
+                           PIC X(08).
 
-       01 WS-EXTRATO.
-          05 WS-DATA       PIC X(10).
-          05 WS-DESC       PIC X(100).
-          05 WS-VALOR      PIC S9(9)V99.
+       COPY EXTRLIN.
 
-       01 TABELA-EXTRATO.
-          05 WS-LINHAS      OCCURS 0 TO 10 TIMES
-                            DEPENDING ON WS-MAX
-                            INDEXED BY WS-IDX.
-             10 T-DATA      PIC X(10).
-             10 T-DESC      PIC X(100).
-             10 T-VALOR     PIC S9(9)V99.
+      *================================================================*
+      *  WA-COMMAREA is a WORKING-STORAGE mirror of the commarea       *
+      *  layout (same fields, WA- instead of CA-). When EIBCALEN = 0   *
+      *  CICS has not handed this program any addressable commarea     *
+      *  storage, so DFHCOMMAREA in the LINKAGE SECTION must not be    *
+      *  touched at all - every default, every line built, and the     *
+      *  record finally handed back on EXEC CICS RETURN goes through   *
+      *  this working copy instead. DFHCOMMAREA itself is read, never  *
+      *  written, and only when EIBCALEN > 0 proves it is safe to.     *
+      *================================================================*
+       COPY EXTRCOM REPLACING
+            ==DFHCOMMAREA==         BY ==WA-COMMAREA==
+            ==CA-ENTRADA==          BY ==WA-ENTRADA==
+            ==CA-CONTA-IN==         BY ==WA-CONTA-IN==
+            ==CA-TIPO-MOV==         BY ==WA-TIPO-MOV==
+            ==CA-TODOS-MOVIMENTOS== BY ==WA-TODOS-MOVIMENTOS==
+            ==CA-SOMENTE-DEBITOS==  BY ==WA-SOMENTE-DEBITOS==
+            ==CA-SOMENTE-CREDITOS== BY ==WA-SOMENTE-CREDITOS==
+            ==CA-DATA-INICIO==      BY ==WA-DATA-INICIO==
+            ==CA-DATA-FIM==         BY ==WA-DATA-FIM==
+            ==CA-PROX-DATA==        BY ==WA-PROX-DATA==
+            ==CA-PROX-DESC==        BY ==WA-PROX-DESC==
+            ==CA-PROX-SEQ==         BY ==WA-PROX-SEQ==
+            ==CA-SAIDA==            BY ==WA-SAIDA==
+            ==CA-STATUS-OK==        BY ==WA-STATUS-OK==
+            ==CA-STATUS-ERRO==      BY ==WA-STATUS-ERRO==
+            ==CA-STATUS==           BY ==WA-STATUS==
+            ==CA-SQLCODE-ERRO==     BY ==WA-SQLCODE-ERRO==
+            ==CA-FIM-EXTRATO==      BY ==WA-FIM-EXTRATO==
+            ==CA-TEM-MAIS-PAGINAS== BY ==WA-TEM-MAIS-PAGINAS==
+            ==CA-ULTIMA-PAGINA==    BY ==WA-ULTIMA-PAGINA==
+            ==CA-QTD-LINHAS==       BY ==WA-QTD-LINHAS==
+            ==CA-LINHAS==           BY ==WA-LINHAS==
+            ==CA-IDX==              BY ==WA-IDX==
+            ==CA-LINHA-DATA==       BY ==WA-LINHA-DATA==
+            ==CA-LINHA-DESC==       BY ==WA-LINHA-DESC==
+            ==CA-LINHA-VALOR==      BY ==WA-LINHA-VALOR==
+            ==CA-LINHA-SALDO==      BY ==WA-LINHA-SALDO==.
 
        EXEC SQL
           BEGIN DECLARE SECTION
        END-EXEC.
        01 :CONTA-IN         PIC X(10).
-       01 :DATA-OUT         DATE.
+       01 :TIPO-SINAL       PIC X(01).
+       01 :DATA-INI-SQL     PIC X(10).
+       01 :DATA-FIM-SQL     PIC X(10).
+       01 :PROX-DATA-SQL    PIC X(10).
+       01 :PROX-DESC-SQL    PIC X(100).
+       01 :PROX-SEQ-SQL     PIC S9(9) COMP.
+       01 :DATE-OUT         DATE.
        01 :DESC-OUT         VARCHAR(100).
        01 :VALOR-OUT        DECIMAL(15,2).
+       01 :SEQ-OUT          PIC S9(9) COMP.
+       01 :SALDO-LINHA-OUT  DECIMAL(15,2).
+       01 :SALDO-CONTA      DECIMAL(15,2).
        EXEC SQL
           END DECLARE SECTION
        END-EXEC.
 
+       LINKAGE SECTION.
+
+       COPY EXTRCOM.
+
        PROCEDURE DIVISION.
 
        MAIN-LOGIC SECTION.
 
-           MOVE '1234567890' TO :CONTA-IN.
+           PERFORM INICIALIZAR-COMMAREA
+           PERFORM MONTAR-FILTROS
+           PERFORM LER-SALDO-CONTA
 
+      *    SALDO-LINHA is struck fresh for every row from :SALDO-CONTA
+      *    (today's ledger balance) minus every movement strictly more
+      *    recent than the row, read over the WHOLE account history -
+      *    not just the rows this call's filters happen to return - so
+      *    the figure is correct no matter what WA-TIPO-MOV or the
+      *    date range excludes from the result set. DATA/DESCRICAO
+      *    alone do not uniquely order EXTRATOS (two movements can
+      *    share both on the same day), so SEQ_EXTRATO - the table's
+      *    own sequence column - breaks the tie everywhere a boundary
+      *    or an ordering decision is made.
            EXEC SQL
                DECLARE CURSOR_EXTRATO CURSOR FOR
-               SELECT DATA, DESCRICAO, VALOR
-               FROM EXTRATOS
-               WHERE CONTA = :CONTA-IN
-               ORDER BY DATA DESC
+               SELECT E1.DATA, E1.DESCRICAO, E1.VALOR, E1.SEQ_EXTRATO,
+                      :SALDO-CONTA -
+                      (SELECT COALESCE(SUM(E2.VALOR), 0)
+                       FROM EXTRATOS E2
+                       WHERE E2.CONTA = E1.CONTA
+                         AND (E2.DATA > E1.DATA
+                              OR (E2.DATA = E1.DATA
+                                  AND E2.DESCRICAO > E1.DESCRICAO)
+                              OR (E2.DATA = E1.DATA
+                                  AND E2.DESCRICAO = E1.DESCRICAO
+                                  AND E2.SEQ_EXTRATO > E1.SEQ_EXTRATO)))
+               FROM EXTRATOS E1
+               WHERE E1.CONTA = :CONTA-IN
+                 AND E1.DATA BETWEEN DATE(:DATA-INI-SQL)
+                                  AND DATE(:DATA-FIM-SQL)
+                 AND (:TIPO-SINAL = 'T'
+                      OR (:TIPO-SINAL = 'D' AND E1.VALOR < 0)
+                      OR (:TIPO-SINAL = 'C' AND E1.VALOR > 0))
+                 AND (E1.DATA < DATE(:PROX-DATA-SQL)
+                      OR (E1.DATA = DATE(:PROX-DATA-SQL)
+                          AND E1.DESCRICAO < :PROX-DESC-SQL)
+                      OR (E1.DATA = DATE(:PROX-DATA-SQL)
+                          AND E1.DESCRICAO = :PROX-DESC-SQL
+                          AND E1.SEQ_EXTRATO < :PROX-SEQ-SQL))
+               ORDER BY E1.DATA DESC, E1.DESCRICAO DESC,
+                        E1.SEQ_EXTRATO DESC
+           END-EXEC.
+
+           IF WA-STATUS-OK
+               PERFORM ABRIR-CURSOR
+           END-IF
+
+           PERFORM GRAVAR-AUDITORIA
+
+      *    The CLOSE has to run whenever the OPEN succeeded, no
+      *    matter what happened afterward (an audit-insert failure,
+      *    say) - an open cursor left unclosed outlives this logic
+      *    the same way it would in EXTR002/EXTR003's batch cursors.
+           IF WS-CURSOR-FOI-ABERTO
+               IF WA-STATUS-OK
+                   PERFORM LER-LINHAS-EXTRATO
+               END-IF
+               EXEC SQL
+                   CLOSE CURSOR_EXTRATO
+               END-EXEC
+           END-IF
+
+           EXEC CICS RETURN
+                TRANSID('EXT1')
+                COMMAREA(WA-COMMAREA)
+                LENGTH(LENGTH OF WA-COMMAREA)
            END-EXEC.
 
+           STOP RUN.
+
+       INICIALIZAR-COMMAREA.
+
+      *    CICS only guarantees commarea storage when EIBCALEN is
+      *    greater than zero; with no commarea passed in there is
+      *    nothing valid to address at DFHCOMMAREA, so the old
+      *    hardcoded test account and every other default is built
+      *    straight into WA-COMMAREA without ever referencing it.
+           IF EIBCALEN = 0
+               MOVE '1234567890' TO WA-CONTA-IN
+               MOVE SPACE TO WA-TIPO-MOV
+               MOVE SPACES TO WA-DATA-INICIO
+               MOVE SPACES TO WA-DATA-FIM
+               MOVE SPACES TO WA-PROX-DATA
+               MOVE SPACES TO WA-PROX-DESC
+               MOVE 0 TO WA-PROX-SEQ
+           ELSE
+               MOVE CA-CONTA-IN    TO WA-CONTA-IN
+               MOVE CA-TIPO-MOV    TO WA-TIPO-MOV
+               MOVE CA-DATA-INICIO TO WA-DATA-INICIO
+               MOVE CA-DATA-FIM    TO WA-DATA-FIM
+               MOVE CA-PROX-DATA   TO WA-PROX-DATA
+               MOVE CA-PROX-DESC   TO WA-PROX-DESC
+               MOVE CA-PROX-SEQ    TO WA-PROX-SEQ
+           END-IF
+
+           SET WA-STATUS-OK TO TRUE
+           MOVE 0 TO WA-SQLCODE-ERRO
+           SET WA-ULTIMA-PAGINA TO TRUE
+           MOVE 0 TO WA-QTD-LINHAS.
+
+       MONTAR-FILTROS.
+
+           MOVE WA-CONTA-IN TO CONTA-IN
+
+           IF WA-TODOS-MOVIMENTOS
+               MOVE 'T' TO TIPO-SINAL
+           ELSE
+               MOVE WA-TIPO-MOV TO TIPO-SINAL
+           END-IF
+
+           IF WA-DATA-INICIO = SPACES
+               MOVE '0001-01-01' TO DATA-INI-SQL
+           ELSE
+               MOVE WA-DATA-INICIO TO DATA-INI-SQL
+           END-IF
+
+           IF WA-DATA-FIM = SPACES
+               MOVE '9999-12-31' TO DATA-FIM-SQL
+           ELSE
+               MOVE WA-DATA-FIM TO DATA-FIM-SQL
+           END-IF
+
+           IF WA-PROX-DATA = SPACES
+               MOVE '9999-12-31' TO PROX-DATA-SQL
+               MOVE ALL 'Z' TO PROX-DESC-SQL
+               MOVE 999999999 TO PROX-SEQ-SQL
+           ELSE
+               MOVE WA-PROX-DATA TO PROX-DATA-SQL
+               MOVE WA-PROX-DESC TO PROX-DESC-SQL
+               MOVE WA-PROX-SEQ  TO PROX-SEQ-SQL
+           END-IF.
+
+       ABRIR-CURSOR.
+
            EXEC SQL
                OPEN CURSOR_EXTRATO
-           END-EXEC.
+           END-EXEC
 
-           SET WS-IDX TO 1
+           IF SQLCODE < 0
+               SET WA-STATUS-ERRO TO TRUE
+               MOVE SQLCODE TO WA-SQLCODE-ERRO
+           ELSE
+               SET WS-CURSOR-FOI-ABERTO TO TRUE
+           END-IF.
 
-           PERFORM UNTIL SQLCODE NOT = 0 OR WS-IDX > WS-MAX
+       GRAVAR-AUDITORIA.
+
+      *    Record who looked at this account's movements and when,
+      *    regardless of whether the cursor ended up empty - and if
+      *    the insert itself fails, that is a gap in the compliance
+      *    audit trail, not something to let ride as if the lookup
+      *    had never happened.
+           MOVE EIBOPID  TO WS-OPERADOR
+           MOVE EIBTRMID TO WS-TERMINAL
+
+           EXEC SQL
+               INSERT INTO EXTRATO_AUDIT
+                   (CONTA, OPERADOR, TERMINAL, DATA_HORA)
+               VALUES
+                   (:CONTA-IN, :WS-OPERADOR, :WS-TERMINAL,
+                    CURRENT TIMESTAMP)
+           END-EXEC
+
+           IF SQLCODE < 0
+               SET WA-STATUS-ERRO TO TRUE
+               MOVE SQLCODE TO WA-SQLCODE-ERRO
+           END-IF.
+
+       LER-SALDO-CONTA.
+
+      *    :SALDO-CONTA anchors the per-row balance computed by
+      *    CURSOR_EXTRATO's subquery, so it has to be struck before
+      *    the cursor is opened, on every page - not just the first.
+           EXEC SQL
+               SELECT SALDO INTO :SALDO-CONTA
+               FROM CONTAS
+               WHERE CONTA = :CONTA-IN
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 0
+                   CONTINUE
+               WHEN SQLCODE = 100
+                   MOVE 0 TO SALDO-CONTA
+               WHEN OTHER
+                   SET WA-STATUS-ERRO TO TRUE
+                   MOVE SQLCODE TO WA-SQLCODE-ERRO
+           END-EVALUATE.
+
+       LER-LINHAS-EXTRATO.
+
+           MOVE WS-MAX TO WA-QTD-LINHAS
+           SET WA-IDX TO 1
+           MOVE 0 TO WS-SQLCODE-FETCH
+
+           PERFORM UNTIL WS-SQLCODE-FETCH NOT = 0 OR WA-IDX > WS-MAX
                EXEC SQL
-                   FETCH CURSOR_EXTRATO INTO :DATA-OUT, :DESC-OUT, :VALOR-OUT
+                   FETCH CURSOR_EXTRATO
+                       INTO :DATE-OUT, :DESC-OUT, :VALOR-OUT, :SEQ-OUT,
+                            :SALDO-LINHA-OUT
                END-EXEC
+               MOVE SQLCODE TO WS-SQLCODE-FETCH
+
+               IF WS-SQLCODE-FETCH = 0
+                   MOVE FUNCTION DATE-OF-INTEGER(DATE-OUT)
+                       TO WS-DATA-NUM
+                   STRING WS-DATA-ALFA(1:4) '-' WS-DATA-ALFA(5:2)
+                          '-' WS-DATA-ALFA(7:2)
+                       DELIMITED BY SIZE INTO WS-DATA
+                   END-STRING
+                   MOVE DESC-OUT TO WS-DESC
+                   MOVE VALOR-OUT TO WS-VALOR
 
-               IF SQLCODE = 0 THEN
-                   MOVE FUNCTION DATE-OF-INTEGER(DATE-OUT) TO T-DATA(WS-IDX)
-                   MOVE DESC-OUT TO T-DESC(WS-IDX)
-                   MOVE VALOR-OUT TO T-VALOR(WS-IDX)
-                   SET WS-IDX UP BY 1
+                   MOVE WS-DATA         TO WA-LINHA-DATA(WA-IDX)
+                   MOVE WS-DESC         TO WA-LINHA-DESC(WA-IDX)
+                   MOVE WS-VALOR        TO WA-LINHA-VALOR(WA-IDX)
+                   MOVE SALDO-LINHA-OUT TO WA-LINHA-SALDO(WA-IDX)
+
+                   MOVE WS-DATA  TO WS-ULT-DATA
+                   MOVE WS-DESC  TO WS-ULT-DESC
+                   MOVE SEQ-OUT  TO WS-ULT-SEQ
+
+                   SET WA-IDX UP BY 1
                END-IF
-           END-PERFORM.
+           END-PERFORM
 
-           EXEC SQL
-               CLOSE CURSOR_EXTRATO
-           END-EXEC.
+           COMPUTE WS-QTD-LIDA = WA-IDX - 1
+           MOVE WS-QTD-LIDA TO WA-QTD-LINHAS
 
-           EXEC CICS RETURN
-                TRANSID('EXT1')
-                COMMAREA(TABELA-EXTRATO)
-                LENGTH(LENGTH OF TABELA-EXTRATO)
-           END-EXEC.
+           IF WS-SQLCODE-FETCH < 0
+               SET WA-STATUS-ERRO TO TRUE
+               MOVE WS-SQLCODE-FETCH TO WA-SQLCODE-ERRO
+           ELSE
+               IF WS-SQLCODE-FETCH = 100
+                   SET WA-ULTIMA-PAGINA TO TRUE
+               ELSE
+                   PERFORM PROXIMA-LINHA-EXISTE
+               END-IF
+           END-IF.
 
-           STOP RUN.
+       PROXIMA-LINHA-EXISTE.
+
+      *    The page came back full with WS-MAX rows and no FETCH
+      *    failure, which by itself says nothing about whether the
+      *    cursor has anything left - probe one row past the page
+      *    before deciding WA-TEM-MAIS-PAGINAS vs WA-ULTIMA-PAGINA.
+      *    The probed row itself is discarded; the continuation
+      *    marker stays the last row actually stored on this page.
+           EXEC SQL
+               FETCH CURSOR_EXTRATO
+                   INTO :DATE-OUT, :DESC-OUT, :VALOR-OUT, :SEQ-OUT,
+                        :SALDO-LINHA-OUT
+           END-EXEC
+
+           EVALUATE TRUE
+               WHEN SQLCODE = 100
+                   SET WA-ULTIMA-PAGINA TO TRUE
+               WHEN SQLCODE < 0
+                   SET WA-STATUS-ERRO TO TRUE
+                   MOVE SQLCODE TO WA-SQLCODE-ERRO
+               WHEN OTHER
+                   SET WA-TEM-MAIS-PAGINAS TO TRUE
+                   MOVE WS-ULT-DATA TO WA-PROX-DATA
+                   MOVE WS-ULT-DESC TO WA-PROX-DESC
+                   MOVE WS-ULT-SEQ  TO WA-PROX-SEQ
+           END-EVALUATE.
