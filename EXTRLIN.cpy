@@ -0,0 +1,11 @@
+      *================================================================*
+      *  EXTRLIN                                                       *
+      *  Staging layout for one EXTRATOS movement once it has been     *
+      *  converted out of its SQL host variables. Shared by EXTR001    *
+      *  (CICS) and EXTR002 (batch) so both build a statement line     *
+      *  from the same three fields.                                   *
+      *================================================================*
+       01 WS-EXTRATO.
+          05 WS-DATA       PIC X(10).
+          05 WS-DESC       PIC X(100).
+          05 WS-VALOR      PIC S9(9)V99.
